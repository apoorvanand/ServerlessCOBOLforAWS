@@ -0,0 +1,224 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. SQSADMIN.
+000030 AUTHOR. BLU AGE SERVERLESS COBOL AWS EXTENSION TEAM.
+000040 INSTALLATION. BATCH OPERATIONS.
+000050 DATE-WRITTEN. 08/09/2026.
+000060 DATE-COMPILED.
+000070*-----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090* 2026-08-09 RJM  INITIAL VERSION. READS A CONTROL FILE OF QUEUE
+000100*                 DEFINITIONS (SQSADMCF.CPY, SAME SHAPE AS
+000110*                 SQSQCRQA.CPY) AND ISSUES ONE SQSOP CREATEQ CALL
+000120*                 PER ROW, SKIPPING QUEUES THAT ALREADY EXIST.
+000121* 2026-08-09 RJM  EACH CREATEQ CALL NOW WRITES AN AUDIT RECORD AND
+000122*                 ROLLS INTO THE RUN RECONCILIATION TOTALS, SAME AS
+000123*                 EVERY OTHER SQSOP CALL SITE. RESTORED THE
+000124*                 DOCUMENTED KMS KEY REUSE PERIOD DEFAULT AFTER
+000125*                 INITIALIZE, AND STOPPED BLANKING THE REQUEST AREA
+000126*                 WITH MOVE SPACES (IT CORRUPTS THE BINARY COUNTERS
+000127*                 THE NEW RECONCILIATION CALL NOW READS).
+000130*-----------------------------------------------------------------
+000140* THIS PROGRAM PROVISIONS A BATCH OF SQS QUEUES IN ONE STEP,
+000150* PRINTING A SUMMARY OF WHAT WAS CREATED, SKIPPED BECAUSE IT
+000160* ALREADY EXISTED, AND FAILED.
+000170*-----------------------------------------------------------------
+000180 ENVIRONMENT DIVISION.
+000190 INPUT-OUTPUT SECTION.
+000200 FILE-CONTROL.
+000210     SELECT QUEUE-CONTROL-FILE ASSIGN TO QUEUECTL
+000220            ORGANIZATION IS LINE SEQUENTIAL
+000221            FILE STATUS IS ADM-QUEUECTL-FILE-STATUS.
+000225     SELECT SQS-AUDIT-FILE ASSIGN TO SQSAUDIT
+000226            ORGANIZATION IS LINE SEQUENTIAL
+000227            FILE STATUS IS ADM-AUDIT-FILE-STATUS.
+000230
+000240 DATA DIVISION.
+000250 FILE SECTION.
+000260 FD  QUEUE-CONTROL-FILE
+000270     RECORDING MODE IS F.
+000280     COPY SQSADMCF.
+000290     COPY SQSAUDIT.
+000300
+000310 WORKING-STORAGE SECTION.
+000320     COPY SQSRQA.
+000330     COPY SQSQCRQA.
+000340     COPY SQSOPRES.
+000345     COPY SQSRECON.
+000350
+000360 01  ADM-SWITCHES.
+000370     05 ADM-EOF-SWITCH PIC X(1) VALUE 'N'.
+000380        88 ADM-END-OF-FILE VALUE 'Y'.
+000385
+000386 01  ADM-FILE-STATUSES.
+000387     05 ADM-QUEUECTL-FILE-STATUS PIC X(2) VALUE '00'.
+000388     05 ADM-AUDIT-FILE-STATUS PIC X(2) VALUE '00'.
+000390
+000400 77  ADM-QUEUES-CREATED PIC 9(5) COMP-5 VALUE 0.
+000410 77  ADM-QUEUES-SKIPPED PIC 9(5) COMP-5 VALUE 0.
+000420 77  ADM-QUEUES-FAILED PIC 9(5) COMP-5 VALUE 0.
+000425 77  ADM-MAX-RECEIVE-COUNT-DISPL PIC Z(3)9.
+000426 77  ADM-MRC-LEADING-SPACES PIC 9(1) COMP-5 VALUE 0.
+000427 77  ADM-MRC-START PIC 9(1) COMP-5 VALUE 1.
+000428 77  ADM-MRC-LEN PIC 9(1) COMP-5 VALUE 4.
+000430
+000440 PROCEDURE DIVISION.
+000450*----------------------------------------------------------------
+000460*   0000-MAINLINE - DRIVE THE CONTROL FILE UNTIL END OF FILE
+000470*----------------------------------------------------------------
+000480 0000-MAINLINE.
+000490     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000500     PERFORM 2000-PROCESS-ONE-QUEUE THRU 2000-EXIT
+000510         UNTIL ADM-END-OF-FILE
+000520     PERFORM 8000-FINALIZE THRU 8000-EXIT
+000530     GOBACK.
+000540
+000550*----------------------------------------------------------------
+000560*   1000-INITIALIZE - OPEN THE CONTROL FILE, PRIME THE READ. AN
+000561*   UNATTENDED BATCH RUN HAS NO OPERATOR TO NOTICE A MISSING OR
+000562*   MISNAMED QUEUECTL/SQSAUDIT DD, SO EACH OPEN'S FILE STATUS IS
+000563*   CHECKED AND THE RUN IS ABENDED RATHER THAN LEFT TO FAIL
+000564*   OBSCURELY ON THE FIRST READ OR WRITE.
+000570*----------------------------------------------------------------
+000580 1000-INITIALIZE.
+000590     OPEN INPUT QUEUE-CONTROL-FILE
+000591     IF ADM-QUEUECTL-FILE-STATUS NOT = '00'
+000592         DISPLAY 'ERROR OPENING QUEUE CONTROL FILE - FILE STATUS '
+000593             ADM-QUEUECTL-FILE-STATUS
+000594         MOVE 'QUEUECTL OPEN FAILED' TO sqs-op-err-msg
+000595         CALL "FORCEABEND" USING sqs-op-err-msg
+000596     END-IF
+000597     OPEN OUTPUT SQS-AUDIT-FILE
+000598     IF ADM-AUDIT-FILE-STATUS NOT = '00'
+000599         DISPLAY 'ERROR OPENING SQS AUDIT FILE - FILE STATUS '
+000600             ADM-AUDIT-FILE-STATUS
+000601         MOVE 'SQSAUDIT OPEN FAILED' TO sqs-op-err-msg
+000602         CALL "FORCEABEND" USING sqs-op-err-msg
+000603     END-IF
+000604     PERFORM 2100-READ-CONTROL-RECORD THRU 2100-EXIT.
+000610 1000-EXIT.
+000620     EXIT.
+000630
+000640*----------------------------------------------------------------
+000650*   2000-PROCESS-ONE-QUEUE - BUILD AND ISSUE ONE CREATEQ CALL
+000660*----------------------------------------------------------------
+000670 2000-PROCESS-ONE-QUEUE.
+000680     PERFORM 3000-BUILD-CREATE-REQUEST THRU 3000-EXIT
+000690     PERFORM 4000-CREATE-QUEUE THRU 4000-EXIT
+000700     PERFORM 2100-READ-CONTROL-RECORD THRU 2100-EXIT.
+000710 2000-EXIT.
+000720     EXIT.
+000730
+000740*----------------------------------------------------------------
+000750*   2100-READ-CONTROL-RECORD
+000760*----------------------------------------------------------------
+000770 2100-READ-CONTROL-RECORD.
+000780     READ QUEUE-CONTROL-FILE
+000790         AT END
+000800             MOVE 'Y' TO ADM-EOF-SWITCH
+000810     END-READ.
+000820 2100-EXIT.
+000830     EXIT.
+000840
+000850*----------------------------------------------------------------
+000860*   3000-BUILD-CREATE-REQUEST - MOVE CONTROL RECORD INTO THE
+000870*   CREATE-QUEUE REQUEST AREA
+000880*----------------------------------------------------------------
+000890 3000-BUILD-CREATE-REQUEST.
+000900     INITIALIZE SQS-REQUEST-AREA
+000910     MOVE 'CREATEQ  ' TO SQS-COMMAND
+000920     MOVE QCF-QUEUE-NAME TO QUEUE-NAME
+000930     INITIALIZE SQS-CREATE-QUEUE-REQUEST-AREA
+000931*    INITIALIZE ZEROES KMS-DATA-KEY-REUSE-PERIOD-SECONDS RATHER
+000932*    THAN RESTORING ITS DOCUMENTED 300-SECOND DEFAULT (SEE
+000933*    SQSQCRQA.CPY) - PUT THE DEFAULT BACK SINCE SQSADMCF.CPY HAS
+000934*    NO CONTROL-FILE FIELD OF ITS OWN TO SUPPLY ONE.
+000935     MOVE 300 TO KMS-DATA-KEY-REUSE-PERIOD-SECONDS
+000940     MOVE QCF-FIFO-QUEUE-FLAG TO FIFO-QUEUE-FLAG
+000950     MOVE QCF-CONTENT-BASED-DEDUPLICATION
+000960         TO CONTENT-BASED-DEDUPLICATION
+000970     MOVE QCF-VISIBILITY-TIMEOUT TO VISIBILITY-TIMEOUT
+000980     MOVE QCF-MESSAGE-RETENTION-PERIOD TO MESSAGE-RETENTION-PERIOD
+000990     MOVE QCF-DELAY-SECONDS TO DELAY-SECONDS
+001000     MOVE QCF-MAXIMUM-MESSAGE-SIZE TO MAXIMUM-MESSAGE-SIZE
+001010     MOVE QCF-RECEIVE-MSG-WAIT-TIME-SECONDS
+001020         TO RECEIVE-MESSAGE-WAIT-TIME-SECONDS
+001025     MOVE QCF-DLQ-QUEUE-ARN TO DLQ-QUEUE-ARN
+001026     MOVE QCF-MAX-RECEIVE-COUNT TO MAX-RECEIVE-COUNT
+001027     IF DLQ-QUEUE-ARN NOT = SPACES
+001028         PERFORM 3500-BUILD-REDRIVE-POLICY THRU 3500-EXIT
+001029     END-IF.
+001030 3000-EXIT.
+001040     EXIT.
+001050
+001051*----------------------------------------------------------------
+001052*   3500-BUILD-REDRIVE-POLICY - ASSEMBLE THE REDRIVE-POLICY JSON
+001053*   FROM THE DISCRETE dlq-queue-arn / max-receive-count FIELDS
+001054*   INSTEAD OF MAKING THE OPERATOR HAND-TYPE IT. ADM-MAX-RECEIVE-
+001055*   COUNT-DISPL IS NUMERIC-EDITED SO IT PICKS UP LEADING SPACES
+001056*   RATHER THAN ZEROS; ADM-MRC-START/ADM-MRC-LEN THEN SLICE THOSE
+001057*   SPACES BACK OFF SO THE JSON GETS AN UNPADDED INTEGER.
+001058*----------------------------------------------------------------
+001059 3500-BUILD-REDRIVE-POLICY.
+001060     MOVE QCF-MAX-RECEIVE-COUNT TO ADM-MAX-RECEIVE-COUNT-DISPL
+001061     MOVE 0 TO ADM-MRC-LEADING-SPACES
+001062     INSPECT ADM-MAX-RECEIVE-COUNT-DISPL TALLYING
+001063         ADM-MRC-LEADING-SPACES FOR LEADING SPACE
+001064     COMPUTE ADM-MRC-START = ADM-MRC-LEADING-SPACES + 1
+001065     COMPUTE ADM-MRC-LEN = 4 - ADM-MRC-LEADING-SPACES
+001066     STRING '{"deadLetterTargetArn":"'
+001067         DLQ-QUEUE-ARN DELIMITED BY SPACE
+001068         '","maxReceiveCount":"'
+001069         ADM-MAX-RECEIVE-COUNT-DISPL (ADM-MRC-START: ADM-MRC-LEN)
+001070             DELIMITED BY SIZE
+001071         '"}' DELIMITED BY SIZE
+001072         INTO REDRIVE-POLICY.
+001073 3500-EXIT.
+001074     EXIT.
+001075
+001076*----------------------------------------------------------------
+001077*   4000-CREATE-QUEUE - CALL SQSOP AND TALLY THE OUTCOME
+001078*----------------------------------------------------------------
+001079 4000-CREATE-QUEUE.
+001100     CALL "SQSOP" USING SQS-REQUEST-AREA
+001110         SQS-CREATE-QUEUE-REQUEST-AREA
+001120         SQS-RESPONSE-AREA
+001121     PERFORM Write-sqs-audit-record
+001122     PERFORM Accumulate-sqs-reconciliation-totals
+001130     EVALUATE SQS-OP-RESULT
+001140         WHEN 0
+001150             ADD 1 TO ADM-QUEUES-CREATED
+001160             DISPLAY 'CREATED QUEUE ' QCF-QUEUE-NAME
+001170         WHEN 6
+001180             ADD 1 TO ADM-QUEUES-SKIPPED
+001190             DISPLAY 'QUEUE ' QCF-QUEUE-NAME
+001200                 ' ALREADY EXISTS - SKIPPED'
+001210         WHEN OTHER
+001220             ADD 1 TO ADM-QUEUES-FAILED
+001230             MOVE SQS-OP-RESULT TO SQS-OP-RESULT-AS-STR
+001240             DISPLAY 'FAILED TO CREATE QUEUE ' QCF-QUEUE-NAME
+001250                 ' - RESULT CODE ' SQS-OP-RESULT-AS-STR
+001260     END-EVALUATE.
+001270 4000-EXIT.
+001280     EXIT.
+001290
+001291*----------------------------------------------------------------
+001292*   AUDIT TRAIL / RECONCILIATION PARAGRAPHS - PERFORMED FROM
+001293*   4000-CREATE-QUEUE IMMEDIATELY AFTER EVERY CALL "SQSOP", SAME
+001294*   AS SQSPURGE.CPY / SQSREPLY.CPY DO FOR THEIR OWN CALLS.
+001295*----------------------------------------------------------------
+001296     COPY SQSAUDWR.
+001297     COPY SQSRECONP.
+001298
+001300*----------------------------------------------------------------
+001310*   8000-FINALIZE - CLOSE UP AND PRINT THE PROVISIONING SUMMARY
+001320*----------------------------------------------------------------
+001330 8000-FINALIZE.
+001340     CLOSE QUEUE-CONTROL-FILE
+001341     CLOSE SQS-AUDIT-FILE
+001350     DISPLAY '===== SQSADMIN QUEUE PROVISIONING SUMMARY ====='
+001360     DISPLAY 'QUEUES CREATED : ' ADM-QUEUES-CREATED
+001370     DISPLAY 'QUEUES SKIPPED : ' ADM-QUEUES-SKIPPED
+001380     DISPLAY 'QUEUES FAILED  : ' ADM-QUEUES-FAILED
+001385     PERFORM Print-sqs-reconciliation-report.
+001390 8000-EXIT.
+001400     EXIT.
