@@ -0,0 +1,25 @@
+      ******************************************************************
+      * SQSADMIN QUEUE CONTROL FILE RECORD
+      * BLU AGE SERVERLESS COBOL AWS EXTENSION
+      * ----------------------------------------------------------------
+      * ONE RECORD PER QUEUE TO BE PROVISIONED BY SQSADMIN. FIELDS
+      * MIRROR SQSQCRQA.CPY SO THEY CAN BE MOVED STRAIGHT ACROSS INTO
+      * THE CREATE-QUEUE REQUEST AREA.
+      *-----------------------------------------------------------------
+      * AUTHOR: BLU AGE 2019
+      * REV: 1.0
+      ******************************************************************
+       01 QCF-QUEUE-DEFINITION.
+          05 QCF-QUEUE-NAME PIC X(80).
+          05 QCF-FIFO-QUEUE-FLAG PIC X(1).
+          05 QCF-CONTENT-BASED-DEDUPLICATION PIC X(1).
+          05 QCF-VISIBILITY-TIMEOUT PIC 9(5).
+          05 QCF-MESSAGE-RETENTION-PERIOD PIC 9(7).
+          05 QCF-DELAY-SECONDS PIC 9(3).
+          05 QCF-MAXIMUM-MESSAGE-SIZE PIC 9(6).
+          05 QCF-RECEIVE-MSG-WAIT-TIME-SECONDS PIC 9(2).
+      * FULL ARN, NOT A BARE QUEUE NAME - SEE dlq-queue-arn IN
+      * SQSQCRQA.CPY.
+          05 QCF-DLQ-QUEUE-ARN PIC X(120).
+          05 QCF-MAX-RECEIVE-COUNT PIC 9(4).
+
