@@ -0,0 +1,26 @@
+      ******************************************************************
+      * SQS RUN RECONCILIATION TOTALS
+      * BLU AGE SERVERLESS COBOL AWS EXTENSION
+      * ----------------------------------------------------------------
+      * ROLLS UP sqs-sent-messages-count / sqs-received-messages-count
+      * ACROSS EVERY SQSOP CALL IN A RUN AND COMPARES THEM AGAINST HOW
+      * MANY MESSAGES WERE ACTUALLY DELETED, SO A SILENT LEAK (RECEIVED
+      * BUT NEVER DELETED, OR SENT BUT NEVER CONFIRMED) SHOWS UP ON THE
+      * MORNING REPORT INSTEAD OF GOING UNNOTICED. SEE
+      * Accumulate-sqs-reconciliation-totals AND
+      * Print-sqs-reconciliation-report IN SQSRECONP.CPY.
+      *-----------------------------------------------------------------
+      * AUTHOR: BLU AGE 2019
+      * REV: 1.0
+      ******************************************************************
+       01 sqs-reconciliation-totals.
+           05 recon-total-sent PIC 9(9) COMP-5 VALUE 0.
+           05 recon-total-received PIC 9(9) COMP-5 VALUE 0.
+           05 recon-total-deleted PIC 9(9) COMP-5 VALUE 0.
+      * OPTIONAL - SET BY THE CALLING PROGRAM FROM ITS OWN CONTROL
+      * TOTAL WHEN IT KNOWS IN ADVANCE HOW MANY MESSAGES IT MEANT TO
+      * SEND THIS RUN. LEFT AT ZERO, THE EXPECTED-VS-ACTUAL SENT CHECK
+      * IS SKIPPED.
+           05 recon-expected-sent-count PIC 9(9) COMP-5 VALUE 0.
+           05 recon-discrepancy PIC S9(9) COMP-5 VALUE 0.
+
