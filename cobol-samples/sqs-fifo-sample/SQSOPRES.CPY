@@ -0,0 +1,31 @@
+      ******************************************************************
+      * SQS RESPONSE AREA
+      * BLU AGE SERVERLESS COBOL AWS EXTENSION
+      * ----------------------------------------------------------------
+      * THIS COPYBOOK CONTAINS THE OUTCOME FIELDS SET BY THE SQSOP
+      * PROGRAM ON RETURN FROM EVERY SQS COMMAND. IT IS COPIED INTO
+      * WORKING-STORAGE ALONGSIDE SQSRQA.CPY / SQSQCRQA.CPY, AND USED
+      * BY THE Checksqs-op-result PARAGRAPH BELOW (SQSRESCHK.CPY).
+      *-----------------------------------------------------------------
+      * SQS-OP-RESULT VALUES:
+      *   0        SUCCESSFUL
+      *   1        EMPTY QUEUE, NOTHING TO RECEIVE
+      *   2        MESSAGE IO AREA TOO SMALL FOR THE MESSAGE CONTENT
+      *   3        NO MESSAGE TO DELETE
+      *   4        NO MESSAGES IN THE STACK FOR THE QUEUE
+      *   5        BAD API USAGE
+      *   6        CREATEQ SKIPPED - QUEUE ALREADY EXISTS
+      *   9        QUEUE IS NOT ACCESSIBLE
+      *   18 - 20  RESERVED / UNEXPECTED AWS SDK ERROR
+      *-----------------------------------------------------------------
+      * AUTHOR: BLU AGE 2019
+      * REV: 1.0
+      ******************************************************************
+       01 sqs-response-area.
+           05 sqs-op-result PIC 9(2) COMP-5 VALUE 0.
+           05 sqs-op-result-as-str PIC 9(2).
+           05 sqs-op-res-displ.
+              10 FILLER PIC X(23) VALUE 'SQS OPERATION RESULT - '.
+              10 sqs-op-res-code-displ PIC X(2).
+           05 sqs-op-err-msg PIC X(256) VALUE SPACES.
+
