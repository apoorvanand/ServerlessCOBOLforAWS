@@ -0,0 +1,16 @@
+      ******************************************************************
+      * SQS RETRY WORKING STORAGE
+      * BLU AGE SERVERLESS COBOL AWS EXTENSION
+      * ----------------------------------------------------------------
+      * COUNTERS USED BY THE Retry-sqs-operation PARAGRAPH IN
+      * SQSRESCHK.CPY TO BACK OFF AND RETRY A TRANSIENT SQS FAILURE
+      * (SQS-OP-RESULT = 9) BEFORE GIVING UP AND ABENDING.
+      *-----------------------------------------------------------------
+      * AUTHOR: BLU AGE 2019
+      * REV: 1.0
+      ******************************************************************
+       01 sqs-retry-work-area.
+           05 sqs-retry-max-attempts PIC 9(2) COMP-5 VALUE 4.
+           05 sqs-retry-count PIC 9(2) COMP-5 VALUE 0.
+           05 sqs-retry-delay-seconds PIC 9(4) COMP-5 VALUE 2.
+
