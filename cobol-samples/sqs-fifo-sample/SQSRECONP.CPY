@@ -0,0 +1,66 @@
+      ******************************************************************
+      * SQS RUN RECONCILIATION PROCESSING
+      * BLU AGE SERVERLESS COBOL AWS EXTENSION
+      * ----------------------------------------------------------------
+      * PERFORM Accumulate-sqs-reconciliation-totals IMMEDIATELY AFTER
+      * EVERY CALL "SQSOP" IN THE RUN (ALONGSIDE Write-sqs-audit-record,
+      * SQSAUDWR.CPY, IF THE PROGRAM ALSO KEEPS AN AUDIT TRAIL). PERFORM
+      * Print-sqs-reconciliation-report ONCE AT END OF RUN.
+      *-----------------------------------------------------------------
+      * sqs-sent-messages-count / sqs-received-messages-count (SQSRQA.
+      * CPY) ARE ONLY EVER SET BY SQSOP ON A SEND/RECEIVE COMMAND AND
+      * ARE NEVER RESET BETWEEN CALLS, SO A NON-SEND/RECEIVE COMMAND
+      * (CREATEQ, PURGEQ, DELETEQ, DELSMSG) STILL HAS WHATEVER VALUE
+      * WAS LEFT OVER FROM AN EARLIER CALL THIS RUN. GATE EACH ADD ON
+      * THE COMMAND IT ACTUALLY APPLIES TO, THE SAME WAY recon-total-
+      * deleted IS ALREADY GATED, SO A STALE COUNT IS NEVER RE-ADDED.
+      *-----------------------------------------------------------------
+      * AUTHOR: BLU AGE 2019
+      * REV: 1.0
+      ******************************************************************
+        Accumulate-sqs-reconciliation-totals.
+           IF sqs-op-result = 0
+             IF sqs-send-single-message
+               OR sqs-send-multiple-messages
+               OR sqs-replay-dead-letter-message
+               ADD sqs-sent-messages-count TO recon-total-sent
+             END-IF
+             IF sqs-receive-single-message
+               OR sqs-receive-multiple-messages
+               OR sqs-consume-single-message
+               OR sqs-pull-single-message
+               OR sqs-replay-dead-letter-message
+               ADD sqs-received-messages-count TO recon-total-received
+             END-IF
+             IF sqs-delete-single-message
+               OR sqs-consume-single-message
+               OR sqs-replay-dead-letter-message
+               ADD 1 TO recon-total-deleted
+             END-IF
+           END-IF.
+        Accumulate-sqs-reconciliation-totals-exit.
+           EXIT.
+
+        Print-sqs-reconciliation-report.
+           DISPLAY '===== SQS RUN RECONCILIATION REPORT ====='
+           DISPLAY 'TOTAL MESSAGES SENT     : ' recon-total-sent
+           DISPLAY 'TOTAL MESSAGES RECEIVED : ' recon-total-received
+           DISPLAY 'TOTAL MESSAGES DELETED  : ' recon-total-deleted
+           IF recon-expected-sent-count NOT = 0
+             COMPUTE recon-discrepancy =
+               recon-total-sent - recon-expected-sent-count
+             IF recon-discrepancy NOT = 0
+               DISPLAY 'DISCREPANCY - EXPECTED TO SEND '
+                 recon-expected-sent-count ' BUT ACTUALLY SENT '
+                 recon-total-sent
+             END-IF
+           END-IF
+           IF recon-total-received > recon-total-deleted
+             COMPUTE recon-discrepancy =
+               recon-total-received - recon-total-deleted
+             DISPLAY 'DISCREPANCY - ' recon-discrepancy
+               ' MESSAGE(S) RECEIVED BUT NEVER DELETED THIS RUN'
+           END-IF.
+        Print-sqs-reconciliation-report-exit.
+           EXIT.
+
