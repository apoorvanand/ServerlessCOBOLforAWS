@@ -12,14 +12,71 @@
              DISPLAY "NO MESSAGES IN THE STACK FOR QUEUE "queue-url
            WHEN 5
              DISPLAY 'BAD API USAGE - CHOOSING TO ABEND TO FIX'
-             CALL "FORCEABEND" using sqs-op-err-msg       
-           WHEN 9
-             MOVE sqs-op-result TO sqs-op-result-as-str
-             DISPLAY "QUEUE " queue-url " IS NOT ACCESSIBLE!"
+             PERFORM Publish-sqs-alert THRU Publish-sqs-alert-exit
              CALL "FORCEABEND" using sqs-op-err-msg
+           WHEN 9
+             PERFORM Retry-sqs-operation THRU Retry-sqs-operation-exit
            WHEN 18 THRU 20
              MOVE sqs-op-result TO sqs-op-result-as-str
+             MOVE sqs-op-result-as-str TO sqs-op-res-code-displ
              DISPLAY sqs-op-res-displ
+             PERFORM Publish-sqs-alert THRU Publish-sqs-alert-exit
              CALL "FORCEABEND" using sqs-op-err-msg
            END-EVALUATE.
-           
\ No newline at end of file
+
+      *   PUBLISH A CLOUDWATCH METRIC/ALERT FOR THIS FAILURE SO ON-CALL
+      *   IS PAGED THE MOMENT A QUEUE OPERATION FAILS, RATHER THAN
+      *   FINDING OUT THE NEXT MORNING DURING RECONCILIATION.
+        Publish-sqs-alert.
+           CALL "CWALERT" using sqs-op-result queue-url.
+        Publish-sqs-alert-exit.
+           EXIT.
+
+      *   QUEUE WAS NOT ACCESSIBLE - RETRY WITH INCREASING BACKOFF
+      *   BEFORE ABENDING, SINCE THIS RESULT CODE ALSO SHOWS UP FOR
+      *   ROUTINE AWS THROTTLING AND BRIEF NETWORK BLIPS. A RETRIED
+      *   CALL CAN COME BACK WITH SOME OTHER NON-ZERO RESULT (2, 3, 5,
+      *   18-20, ETC.) RATHER THAN SUCCEEDING OR STAYING AT 9, SO ONCE
+      *   THE LOOP IS DONE ANYTHING OTHER THAN A CLEAN 0 IS
+      *   RE-DISPATCHED THROUGH Checksqs-op-result INSTEAD OF BEING
+      *   TREATED AS SUCCESS.
+        Retry-sqs-operation.
+           MOVE 0 TO sqs-retry-count
+           MOVE 2 TO sqs-retry-delay-seconds
+           PERFORM Retry-sqs-operation-once
+             UNTIL sqs-op-result NOT = 9
+                OR sqs-retry-count NOT LESS THAN sqs-retry-max-attempts
+           IF sqs-op-result = 9
+             MOVE sqs-op-result TO sqs-op-result-as-str
+             MOVE sqs-op-result-as-str TO sqs-op-res-code-displ
+             DISPLAY "QUEUE " queue-url " STILL NOT ACCESSIBLE AFTER "
+               sqs-retry-count " RETRIES!"
+             DISPLAY sqs-op-res-displ
+             PERFORM Publish-sqs-alert THRU Publish-sqs-alert-exit
+             CALL "FORCEABEND" using sqs-op-err-msg
+           ELSE
+             IF sqs-op-result NOT = 0
+               PERFORM Checksqs-op-result
+             END-IF
+           END-IF.
+        Retry-sqs-operation-exit.
+           EXIT.
+
+      *   ALSO PERFORMS THE AUDIT-TRAIL / RECONCILIATION PARAGRAPHS
+      *   AROUND ITS OWN CALL "SQSOP", SO A RETRIED CALL IS NOT
+      *   INVISIBLE TO THE AUDIT TRAIL OR RECONCILIATION REPORT - A
+      *   PROGRAM COPYING SQSRESCHK MUST THEREFORE ALSO COPY SQSAUDIT/
+      *   SQSAUDWR AND SQSRECON/SQSRECONP INTO THE SAME PROGRAM.
+        Retry-sqs-operation-once.
+           ADD 1 TO sqs-retry-count
+           DISPLAY "QUEUE " queue-url " NOT ACCESSIBLE - RETRY "
+             sqs-retry-count " OF " sqs-retry-max-attempts
+             " IN " sqs-retry-delay-seconds " SECONDS"
+           CALL "C$SLEEP" using by value sqs-retry-delay-seconds
+           COMPUTE sqs-retry-delay-seconds =
+             sqs-retry-delay-seconds * 2
+           CALL "SQSOP" using sqs-request-area sqs-response-area
+           PERFORM Write-sqs-audit-record
+           PERFORM Accumulate-sqs-reconciliation-totals.
+        Retry-sqs-operation-once-exit.
+           EXIT.
