@@ -0,0 +1,35 @@
+      ******************************************************************
+      * SQS AUDIT TRAIL RECORD
+      * BLU AGE SERVERLESS COBOL AWS EXTENSION
+      * ----------------------------------------------------------------
+      * COPY THIS INTO THE FILE SECTION OF ANY PROGRAM THAT CALLS SQSOP
+      * AND WANTS A PERSISTENT RECORD OF EVERY COMMAND ISSUED. PAIR IT
+      * WITH THE FOLLOWING IN FILE-CONTROL:
+      *
+      *     SELECT SQS-AUDIT-FILE ASSIGN TO SQSAUDIT
+      *            ORGANIZATION IS LINE SEQUENTIAL.
+      *
+      * AND WRITE RECORDS USING Write-sqs-audit-record IN SQSAUDWR.CPY.
+      *-----------------------------------------------------------------
+      * AUTHOR: BLU AGE 2019
+      * REV: 1.0
+      ******************************************************************
+       FD  SQS-AUDIT-FILE
+           RECORDING MODE IS F.
+       01  sqs-audit-record.
+           05 aud-timestamp.
+              10 aud-date PIC 9(8).
+              10 aud-time PIC 9(8).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 aud-command PIC X(9).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 aud-queue-name PIC X(80).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 aud-queue-url PIC X(200).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 aud-op-result PIC 9(2).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 aud-sent-messages-count PIC 9(9).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 aud-received-messages-count PIC 9(9).
+
