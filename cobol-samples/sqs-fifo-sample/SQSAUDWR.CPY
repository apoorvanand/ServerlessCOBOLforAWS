@@ -0,0 +1,26 @@
+      ******************************************************************
+      * SQS AUDIT TRAIL WRITE PARAGRAPH
+      * BLU AGE SERVERLESS COBOL AWS EXTENSION
+      * ----------------------------------------------------------------
+      * COPY THIS INTO THE PROCEDURE DIVISION OF ANY PROGRAM THAT CALLS
+      * SQSOP AND OPENS SQS-AUDIT-FILE (SEE SQSAUDIT.CPY). PERFORM
+      * Write-sqs-audit-record IMMEDIATELY AFTER EVERY CALL "SQSOP",
+      * BEFORE Checksqs-op-result HAS A CHANCE TO ABEND THE STEP.
+      *-----------------------------------------------------------------
+      * AUTHOR: BLU AGE 2019
+      * REV: 1.0
+      ******************************************************************
+        Write-sqs-audit-record.
+           ACCEPT aud-date FROM DATE YYYYMMDD
+           ACCEPT aud-time FROM TIME
+           MOVE sqs-command TO aud-command
+           MOVE queue-name TO aud-queue-name
+           MOVE queue-url TO aud-queue-url
+           MOVE sqs-op-result TO aud-op-result
+           MOVE sqs-sent-messages-count TO aud-sent-messages-count
+           MOVE sqs-received-messages-count
+             TO aud-received-messages-count
+           WRITE sqs-audit-record.
+        Write-sqs-audit-record-exit.
+           EXIT.
+
