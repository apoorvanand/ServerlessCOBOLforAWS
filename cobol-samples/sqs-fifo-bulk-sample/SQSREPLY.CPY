@@ -0,0 +1,33 @@
+      ******************************************************************
+      * SQS DEAD-LETTER QUEUE REPLAY
+      * BLU AGE SERVERLESS COBOL AWS EXTENSION
+      * ----------------------------------------------------------------
+      * BEFORE PERFORMING Replay-dead-letter-message, LOAD THE FAN-OUT
+      * TABLE (SQSRQA.CPY / SQSFANOUT.CPY) WITH ENTRY 1 = THE
+      * DEAD-LETTER QUEUE AND ENTRY 2 = THE ORIGINAL SOURCE QUEUE THE
+      * MESSAGE SHOULD BE REPLAYED BACK TO. SQSOP RECEIVES ONE MESSAGE
+      * OFF ENTRY 1, SENDS AN EQUIVALENT COPY TO ENTRY 2, AND ONLY THEN
+      * DELETES IT OFF ENTRY 1 - SO A MESSAGE IS NEVER LOST BETWEEN THE
+      * TWO QUEUES EVEN IF THE STEP FAILS PARTWAY THROUGH.
+      * BEFORE THE CALL, sqs-queue-description ITSELF IS LOADED FROM
+      * ENTRY 1 (SQSFANOUT.CPY) SO THE DLQ IS THE "queue-url" REPORTED
+      * BY Checksqs-op-result / THE AUDIT TRAIL - A PROGRAM COPYING
+      * SQSREPLY MUST THEREFORE ALSO COPY SQSFANOUT, SQSRESCHK,
+      * SQSAUDIT/SQSAUDWR AND SQSRECON/SQSRECONP INTO THE SAME PROGRAM.
+      *-----------------------------------------------------------------
+      * AUTHOR: BLU AGE 2019
+      * REV: 1.0
+      ******************************************************************
+        Replay-dead-letter-message.
+           SET sqs-replay-dead-letter-message TO TRUE
+           MOVE 2 TO sqs-queue-count
+           MOVE 1 TO sqs-queue-index
+           PERFORM Select-sqs-fanout-queue THRU
+             Select-sqs-fanout-queue-exit
+           CALL "SQSOP" using sqs-request-area sqs-response-area
+           PERFORM Write-sqs-audit-record
+           PERFORM Accumulate-sqs-reconciliation-totals
+           PERFORM Checksqs-op-result.
+        Replay-dead-letter-message-exit.
+           EXIT.
+
