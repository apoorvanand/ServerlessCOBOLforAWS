@@ -13,7 +13,11 @@
       *-----------------------------------------------------------------
       * AUTHOR: BLU AGE 2019
       * REV: 1.0
-      ****************************************************************** 
+      * MODIFICATION HISTORY
+      * 2026-08-09 RJM ADDED dlq-queue-arn / max-receive-count SO
+      *                SQSADMIN/SQSOP CAN ASSEMBLE redrive-policy FOR
+      *                US INSTEAD OF HAND-TYPED JSON.
+      ******************************************************************
        01 sqs-create-queue-request-area.
       * FROM 0 TO 900 - defaults to 0
          05 delay-seconds PIC 9(3) BINARY VALUE 0.
@@ -25,8 +29,19 @@
          05 policy PIC X(2048) VALUE SPACES.
       * FROM 0 TO 20 seconds - defaults to 0 
          05 receive-message-wait-time-seconds PIC 9(2) BINARY VALUE 0.
-      * PROVIDE YOUR OWN JSON POLICY IF REQUIRED  
+      * PROVIDE YOUR OWN JSON POLICY IF REQUIRED, OR LEAVE BLANK AND
+      * FILL IN dlq-queue-arn / max-receive-count BELOW INSTEAD - THE
+      * PROVISIONING PROGRAM WILL BUILD redrive-policy FOR YOU.
          05 redrive-policy PIC X(2048) VALUE SPACES.
+      * FULL ARN (arn:aws:sqs:<region>:<account-id>:<queue-name>) OF THE
+      * DEAD-LETTER QUEUE FOR THIS QUEUE'S REDRIVE POLICY - AWS REQUIRES
+      * THE COMPLETE ARN HERE, NOT A BARE QUEUE NAME, AND THIS COPYBOOK
+      * HAS NO ACCOUNT-ID OF ITS OWN TO BUILD ONE FROM. LEFT BLANK MEANS
+      * NO REDRIVE POLICY IS ATTACHED.
+         05 dlq-queue-arn PIC X(120) VALUE SPACES.
+      * NUMBER OF TIMES A MESSAGE CAN BE RECEIVED BEFORE IT IS MOVED TO
+      * THE DEAD-LETTER QUEUE ABOVE - FROM 1 TO 1000.
+         05 max-receive-count PIC 9(4) BINARY VALUE 5.
       * FROM 0 TO 43,200 seconds (12 HOURS) - defaults to 30 seconds
          05 visibility-timeout PIC 9(5) BINARY VALUE 30. 
          05 kms-master-key-id PIC X(128) VALUE SPACES.
