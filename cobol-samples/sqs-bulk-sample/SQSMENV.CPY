@@ -0,0 +1,30 @@
+      ******************************************************************
+      * SQS STANDARD MESSAGE ENVELOPE
+      * BLU AGE SERVERLESS COBOL AWS EXTENSION
+      * ----------------------------------------------------------------
+      * SQSOP PREPENDS THIS ENVELOPE TO THE MESSAGE BODY FOR EVERY
+      * SNDSMSG/SNDMMSG CALL, AND STRIPS IT BACK OFF FOR EVERY RCVSMSG/
+      * RCVMMSG/CSMSMSG CALL. A DOWNSTREAM CONSUMER ON ANOTHER SYSTEM
+      * THAT WANTS TO PARSE THE RAW MESSAGE CONTENT DIRECTLY (RATHER
+      * THAN THROUGH SQSOP) CAN OVERLAY THIS LAYOUT ON THE FIRST BYTES
+      * OF THE MESSAGE TO RECOVER THE SAME FIELDS.
+      *-----------------------------------------------------------------
+      * AUTHOR: BLU AGE 2019
+      * REV: 1.0
+      ******************************************************************
+      * env-body-length IS KEPT AS DISPLAY (ZONED DECIMAL) TEXT, NOT
+      * COMP-5 BINARY, SO THE WHOLE ENVELOPE REMAINS VALID UTF-8 AND
+      * READABLE BY A DOWNSTREAM CONSUMER THAT ISN'T RUNNING THIS SAME
+      * COBOL LAYOUT/BYTE ORDER.
+       01 sqs-message-envelope.
+           05 env-source-system-id PIC X(8).
+           05 env-send-timestamp PIC X(26).
+           05 env-correlation-id PIC X(36).
+           05 env-body-length PIC 9(9).
+           05 env-body PIC X(2048).
+
+      * SCRATCH FIELDS USED BY Set-sqs-envelope (SQSMENVST.CPY) TO BUILD
+      * A DEFAULT sqs-correlation-id WHEN THE CALLER DIDN'T SUPPLY ONE.
+       01 sqs-envelope-date PIC 9(8).
+       01 sqs-envelope-time PIC 9(8).
+
