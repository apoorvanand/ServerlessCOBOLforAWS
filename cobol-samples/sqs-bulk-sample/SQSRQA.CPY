@@ -1,26 +1,95 @@
        01 sqs-request-area.
-           05 sqs-command PIC X(7).
-             88 sqs-receive-single-message value 'RCVSMSG'.
-             88 sqs-delete-single-message value 'DELSMSG'.
-             88 sqs-consume-single-message value 'CSMSMSG'.
-             88 sqs-stack-single-message value 'STASMSG'.
-             88 sqs-send-single-message value 'SNDSMSG'.
-             88 sqs-receive-multiple-messages value 'RCVMMSG'.
-             88 sqs-send-multiple-messages value 'SNDMMSG'.
-             88 sqs-pull-single-message value 'PULSMSG'.
-             88 sqs-create-queue value 'CREATEQ '.
-             88 sqs-purge-queue value 'PURGEQ '.
-             88 sqs-delete-queue value 'DELETEQ'.
+      * WIDENED FROM PIC X(7) TO HOLD 'REPLAYDLQ' (9 CHARACTERS).
+           05 sqs-command PIC X(9).
+             88 sqs-receive-single-message value 'RCVSMSG  '.
+             88 sqs-delete-single-message value 'DELSMSG  '.
+             88 sqs-consume-single-message value 'CSMSMSG  '.
+             88 sqs-stack-single-message value 'STASMSG  '.
+             88 sqs-send-single-message value 'SNDSMSG  '.
+             88 sqs-receive-multiple-messages value 'RCVMMSG  '.
+             88 sqs-send-multiple-messages value 'SNDMMSG  '.
+             88 sqs-pull-single-message value 'PULSMSG  '.
+             88 sqs-create-queue value 'CREATEQ  '.
+             88 sqs-purge-queue value 'PURGEQ   '.
+             88 sqs-delete-queue value 'DELETEQ  '.
+      * RECEIVES A MESSAGE OFF THE DLQ (sqs-queue-fanout-table ENTRY 1),
+      * SENDS AN EQUIVALENT COPY TO THE ORIGINAL SOURCE QUEUE
+      * (ENTRY 2), AND ONLY THEN DELETES IT OFF THE DLQ. SEE
+      * Replay-dead-letter-message IN SQSREPLY.CPY.
+             88 sqs-replay-dead-letter-message value 'REPLAYDLQ'.
            05 sqs-msg-option PIC X(1) VALUE 'T'.
              88 clear-text VALUE 'T'.
              88 base64-encoded VALUE 'B'.
+      * THE QUEUE THIS CALL ACTS AGAINST. FOR A MULTI-QUEUE FAN-OUT CALL
+      * (SEE sqs-queue-fanout-table BELOW), THIS IS LOADED FROM THE
+      * ENTRY AT sqs-queue-index BY Select-sqs-fanout-queue IN
+      * SQSFANOUT.CPY BEFORE EACH QUEUE IS PROCESSED.
            05 sqs-queue-description.
               10 queue-name PIC X(80).
               10 queue-url PIC X(200).
               10 aws-region PIC X(24).
+      * OPTIONAL FAN-OUT TABLE - LETS A SINGLE SQSOP INVOCATION WORK
+      * THROUGH SEVERAL RELATED QUEUES (E.G. REGIONAL SHARDS OF ONE
+      * LOGICAL QUEUE) IN ONE PASS INSTEAD OF ONE CALL PER QUEUE.
+      * LEAVE sqs-queue-count AT 1 FOR AN ORDINARY SINGLE-QUEUE CALL.
+           05 sqs-queue-count PIC 9(2) COMP-5 VALUE 1.
+           05 sqs-queue-index PIC 9(2) COMP-5 VALUE 1.
+           05 sqs-queue-fanout-table OCCURS 10 TIMES.
+              10 fanout-queue-name PIC X(80).
+              10 fanout-queue-url PIC X(200).
+              10 fanout-aws-region PIC X(24).
            05 sqs-max-number-of-messages PIC 9(2) COMP-5 value 1.
+      * WHEN sqs-receive-multiple-messages IS USED, RCVMMSG PAGES
+      * INTERNALLY (HONORING sqs-visibility-timeout BETWEEN PAGES)
+      * UNTIL THE QUEUE REPORTS EMPTY OR THIS MANY MESSAGES HAVE BEEN
+      * RECEIVED IN TOTAL. ZERO MEANS DRAIN THE QUEUE COMPLETELY.
+           05 sqs-total-message-cap PIC 9(9) COMP-5 value 0.
            05 sqs-visibility-timeout PIC 9(4) COMP-5 value 30.
            05 sqs-sent-messages-count PIC 9(9) COMP-5 value 0.
-           05 sqs-received-messages-count PIC 9(2) COMP-5 value 0.
+           05 sqs-received-messages-count PIC 9(9) COMP-5 value 0.
            05 sqs-message-receipt-handle PIC X(1024).
-        
+      * SQS'S OWN IMMUTABLE MessageId FOR THE MESSAGE JUST RECEIVED -
+      * UNLIKE sqs-message-receipt-handle ABOVE, THIS STAYS THE SAME
+      * ACROSS EVERY REDELIVERY OF THE SAME LOGICAL MESSAGE, SO IT IS
+      * THE FIELD TO KEY ANY CROSS-RUN DEDUPLICATION ON (SEE
+      * SQSCKPT.CPY).
+           05 sqs-message-id PIC X(100).
+      * FIFO ORDERING / DEDUPLICATION FOR SNDSMSG/SNDMMSG - ONLY
+      * MEANINGFUL WHEN THE TARGET QUEUE IS A FIFO QUEUE (SEE
+      * fifo-queue-flag IN SQSQCRQA.CPY). LEAVE message-deduplication-id
+      * BLANK ON A CONTENT-BASED-DEDUPLICATION QUEUE.
+           05 message-group-id PIC X(128) VALUE SPACES.
+           05 message-deduplication-id PIC X(128) VALUE SPACES.
+      * PURGEQ CONFIRMATION - CALL WITH sqs-purge-dry-run-flag = 'Y'
+      * FIRST TO GET THE APPROXIMATE QUEUE DEPTH BACK IN
+      * sqs-approximate-message-count WITHOUT PURGING ANYTHING. ONLY
+      * CALL AGAIN WITH sqs-purge-dry-run-flag = 'N' TO ACTUALLY PURGE,
+      * AND ONLY AFTER THE OPERATOR HAS ECHOED THAT SAME COUNT BACK IN
+      * sqs-purge-confirm-count. SEE Confirm-and-purge-queue IN
+      * SQSPURGE.CPY.
+           05 sqs-approximate-message-count PIC 9(9) COMP-5 VALUE 0.
+           05 sqs-purge-confirm-count PIC 9(9) COMP-5 VALUE 0.
+           05 sqs-purge-dry-run-flag PIC X(1) VALUE 'Y'.
+             88 sqs-purge-is-dry-run VALUE 'Y'.
+             88 sqs-purge-is-live VALUE 'N'.
+      * STANDARD MESSAGE ENVELOPE (SEE SQSMENV.CPY) - SQSOP WRAPS THESE
+      * AROUND THE BODY ON SNDSMSG/SNDMMSG. sqs-source-system-id IS SET
+      * ONCE PER PROGRAM (SEE Set-sqs-envelope IN SQSMENVST.CPY);
+      * sqs-correlation-id MAY BE SUPPLIED BY THE CALLER OR LEFT BLANK
+      * FOR SQSOP TO GENERATE ONE.
+           05 sqs-source-system-id PIC X(8) VALUE SPACES.
+           05 sqs-correlation-id PIC X(36) VALUE SPACES.
+      * CUSTOM MESSAGE ATTRIBUTES FOR SNDSMSG/SNDMMSG - CONSUMERS CAN
+      * FILTER/ROUTE ON THESE (E.G. A PRIORITY FLAG OR DOCUMENT-TYPE
+      * TAG) WITHOUT DESERIALIZING THE MESSAGE BODY. LEAVE
+      * sqs-attribute-count AT 0 WHEN NO ATTRIBUTES ARE NEEDED.
+           05 sqs-attribute-count PIC 9(2) COMP-5 VALUE 0.
+           05 sqs-message-attributes OCCURS 10 TIMES.
+              10 sqs-attribute-name PIC X(30) VALUE SPACES.
+              10 sqs-attribute-value PIC X(80) VALUE SPACES.
+      * PER-CALL LONG-POLL OVERRIDE FOR RCVSMSG/RCVMMSG/CSMSMSG - FROM
+      * 0 TO 20 SECONDS. WHEN ZERO, THE QUEUE'S OWN CONFIGURED
+      * receive-message-wait-time-seconds (SEE SQSQCRQA.CPY) APPLIES;
+      * A NONZERO VALUE HERE OVERRIDES IT FOR THIS CALL ONLY.
+           05 sqs-wait-time-seconds PIC 9(2) COMP-5 VALUE 0.
+
