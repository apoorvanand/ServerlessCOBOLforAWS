@@ -0,0 +1,36 @@
+      ******************************************************************
+      * SQS BULK CONSUME CHECKPOINT RECORD
+      * BLU AGE SERVERLESS COBOL AWS EXTENSION
+      * ----------------------------------------------------------------
+      * COPY THIS INTO THE FILE SECTION OF A BULK CONSUME PROGRAM (SEE
+      * SQSCKPTWR.CPY / SQSCKPTCK.CPY) TO RECORD EVERY MESSAGE ALREADY
+      * ACTED ON DOWNSTREAM, SO A RESTARTED RUN DOESN'T REPROCESS ONE IT
+      * ALREADY HANDLED. PAIR IT WITH THE FOLLOWING IN FILE-CONTROL:
+      *
+      *     SELECT SQS-CHECKPOINT-FILE ASSIGN TO SQSCKPT
+      *            ORGANIZATION IS INDEXED
+      *            ACCESS MODE IS DYNAMIC
+      *            RECORD KEY IS ckpt-message-id
+      *            FILE STATUS IS sqs-ckpt-file-status.
+      *-----------------------------------------------------------------
+      * KEYED ON ckpt-message-id (SQS'S IMMUTABLE MessageId - SEE
+      * sqs-message-id IN SQSRQA.CPY), NOT THE RECEIPT HANDLE - SQS
+      * REISSUES A NEW RECEIPT HANDLE ON EVERY REDELIVERY OF THE SAME
+      * MESSAGE, SO A HANDLE-KEYED LOOKUP WOULD NEVER MATCH A REDELIVERED
+      * COPY OF A MESSAGE THIS FILE ALREADY HAS A RECORD FOR.
+      * ckpt-receipt-handle IS KEPT AS INFORMATIONAL ONLY (THE HANDLE IN
+      * USE AT CHECKPOINT TIME, FOR TROUBLESHOOTING) - IT IS NOT THE KEY.
+      *-----------------------------------------------------------------
+      * AUTHOR: BLU AGE 2019
+      * REV: 1.0
+      ******************************************************************
+       FD  SQS-CHECKPOINT-FILE.
+       01  sqs-checkpoint-record.
+           05 ckpt-message-id PIC X(100).
+           05 ckpt-receipt-handle PIC X(1024).
+           05 ckpt-command PIC X(9).
+           05 ckpt-queue-url PIC X(200).
+           05 ckpt-timestamp.
+              10 ckpt-date PIC 9(8).
+              10 ckpt-time PIC 9(8).
+
