@@ -0,0 +1,16 @@
+      ******************************************************************
+      * SQS BULK CONSUME CHECKPOINT WORKING STORAGE
+      * BLU AGE SERVERLESS COBOL AWS EXTENSION
+      * ----------------------------------------------------------------
+      * SUPPORTING FIELDS FOR SQSCKPTWR.CPY / SQSCKPTCK.CPY.
+      *-----------------------------------------------------------------
+      * AUTHOR: BLU AGE 2019
+      * REV: 1.0
+      ******************************************************************
+       01 sqs-ckpt-file-status PIC X(2) VALUE '00'.
+          88 ckpt-file-ok VALUE '00'.
+          88 ckpt-record-not-found VALUE '23'.
+       01 sqs-ckpt-found-switch PIC X(1) VALUE 'N'.
+          88 ckpt-already-processed VALUE 'Y'.
+          88 ckpt-not-yet-processed VALUE 'N'.
+
