@@ -0,0 +1,24 @@
+      ******************************************************************
+      * SQS MESSAGE ENVELOPE SETUP
+      * BLU AGE SERVERLESS COBOL AWS EXTENSION
+      * ----------------------------------------------------------------
+      * COPY THIS INTO THE PROCEDURE DIVISION OF ANY PROGRAM THAT SENDS
+      * MESSAGES (SNDSMSG/SNDMMSG). PERFORM Set-sqs-envelope ONCE, AFTER
+      * MOVING sqs-source-system-id TO THE 8-CHARACTER ID THIS SYSTEM IS
+      * KNOWN BY, AND BEFORE THE FIRST SEND OF THE RUN. IT LEAVES
+      * sqs-correlation-id ALONE IF THE CALLER ALREADY SET ONE, SO A
+      * CHAIN OF RELATED MESSAGES CAN SHARE A SINGLE CORRELATION ID.
+      *-----------------------------------------------------------------
+      * AUTHOR: BLU AGE 2019
+      * REV: 1.0
+      ******************************************************************
+        Set-sqs-envelope.
+           IF sqs-correlation-id = SPACES
+             ACCEPT sqs-envelope-date FROM DATE YYYYMMDD
+             ACCEPT sqs-envelope-time FROM TIME
+             STRING sqs-envelope-date '-' sqs-envelope-time
+               DELIMITED BY SIZE INTO sqs-correlation-id
+           END-IF.
+        Set-sqs-envelope-exit.
+           EXIT.
+
