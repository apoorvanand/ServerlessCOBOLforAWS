@@ -0,0 +1,26 @@
+      ******************************************************************
+      * SQS MULTI-QUEUE FAN-OUT
+      * BLU AGE SERVERLESS COBOL AWS EXTENSION
+      * ----------------------------------------------------------------
+      * LOAD sqs-queue-fanout-table AND sqs-queue-count ONCE, THEN FOR
+      * EACH PASS:
+      *
+      *     PERFORM Select-sqs-fanout-queue THRU Select-sqs-fanout-queue-exit
+      *     CALL "SQSOP" USING sqs-request-area sqs-response-area
+      *
+      * VARYING sqs-queue-index FROM 1 BY 1 UNTIL IT EXCEEDS
+      * sqs-queue-count. Select-sqs-fanout-queue COPIES THE TABLE ENTRY
+      * AT sqs-queue-index INTO sqs-queue-description SO THE REST OF
+      * SQSOP'S REQUEST AREA WORKS EXACTLY AS IT DOES FOR A SINGLE
+      * QUEUE, SHRINKING SEVERAL JOB STEPS DOWN TO ONE.
+      *-----------------------------------------------------------------
+      * AUTHOR: BLU AGE 2019
+      * REV: 1.0
+      ******************************************************************
+        Select-sqs-fanout-queue.
+           MOVE fanout-queue-name (sqs-queue-index) TO queue-name
+           MOVE fanout-queue-url (sqs-queue-index) TO queue-url
+           MOVE fanout-aws-region (sqs-queue-index) TO aws-region.
+        Select-sqs-fanout-queue-exit.
+           EXIT.
+
