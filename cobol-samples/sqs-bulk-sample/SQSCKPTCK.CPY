@@ -0,0 +1,27 @@
+      ******************************************************************
+      * SQS CHECKPOINT LOOKUP
+      * BLU AGE SERVERLESS COBOL AWS EXTENSION
+      * ----------------------------------------------------------------
+      * PERFORM Check-sqs-checkpoint BEFORE ACTING ON A RECEIVED
+      * MESSAGE. ON RETURN, ckpt-already-processed IS TRUE WHEN THIS
+      * MESSAGE (BY sqs-message-id, NOT ITS RECEIPT HANDLE - SEE
+      * SQSCKPT.CPY) WAS ALREADY CHECKPOINTED (SQSCKPTWR.CPY) IN A PRIOR
+      * RUN OF THE STEP, SO THE BULK CONSUME LOOP CAN SKIP REPROCESSING
+      * IT DOWNSTREAM AND GO STRAIGHT TO DELSMSG/CSMSMSG, EVEN THOUGH
+      * THIS DELIVERY'S RECEIPT HANDLE IS A DIFFERENT ONE THAN THE RUN
+      * THAT CHECKPOINTED IT ORIGINALLY SAW.
+      *-----------------------------------------------------------------
+      * AUTHOR: BLU AGE 2019
+      * REV: 1.0
+      ******************************************************************
+        Check-sqs-checkpoint.
+           MOVE sqs-message-id TO ckpt-message-id
+           READ SQS-CHECKPOINT-FILE
+             INVALID KEY
+               SET ckpt-not-yet-processed TO TRUE
+             NOT INVALID KEY
+               SET ckpt-already-processed TO TRUE
+           END-READ.
+        Check-sqs-checkpoint-exit.
+           EXIT.
+
