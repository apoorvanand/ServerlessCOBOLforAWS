@@ -0,0 +1,64 @@
+      ******************************************************************
+      * SQS PRE-PURGE CONFIRMATION
+      * BLU AGE SERVERLESS COBOL AWS EXTENSION
+      * ----------------------------------------------------------------
+      * COPY THIS INTO THE PROCEDURE DIVISION OF ANY PROGRAM THAT ISSUES
+      * PURGEQ. PERFORM Confirm-and-purge-queue INSTEAD OF CALLING
+      * "SQSOP" DIRECTLY. THE CALLER MUST HAVE sqs-purge-confirm-count
+      * SET TO THE MESSAGE COUNT THE OPERATOR EXPECTS TO LOSE BEFORE
+      * THIS IS PERFORMED - IT IS COMPARED AGAINST THE QUEUE'S ACTUAL
+      * APPROXIMATE DEPTH AND THE PURGE ONLY GOES AHEAD ON A MATCH.
+      * EITHER CALL "SQSOP" CAN FAIL (E.G. RESULT 9, QUEUE NOT
+      * ACCESSIBLE) JUST LIKE ANY OTHER SQSOP CALL, SO EACH ONE IS
+      * FOLLOWED BY THE USUAL PERFORM Checksqs-op-result, AND BOTH CALLS
+      * ARE PERFORMED WITH Write-sqs-audit-record /
+      * Accumulate-sqs-reconciliation-totals SO THEY ARE NOT INVISIBLE
+      * TO THE AUDIT TRAIL OR RECONCILIATION REPORT. A PROGRAM COPYING
+      * SQSPURGE MUST THEREFORE ALSO COPY SQSRESCHK, SQSAUDIT/SQSAUDWR
+      * AND SQSRECON/SQSRECONP INTO THE SAME PROGRAM.
+      * NEITHER PURGEQ CALL SENDS OR RECEIVES A MESSAGE, SO
+      * sqs-sent-messages-count / sqs-received-messages-count ARE ZEROED
+      * BEFORE EACH CALL - OTHERWISE THEY WOULD STILL HOLD WHATEVER AN
+      * EARLIER SNDMMSG/RCVMMSG CALL THIS RUN LEFT IN THEM, AND THAT
+      * STALE VALUE WOULD LAND IN THIS CALL'S AUDIT ROW.
+      *-----------------------------------------------------------------
+      * AUTHOR: BLU AGE 2019
+      * REV: 1.0
+      ******************************************************************
+        Confirm-and-purge-queue.
+           MOVE 'Y' TO sqs-purge-dry-run-flag
+           MOVE 0 TO sqs-sent-messages-count
+           MOVE 0 TO sqs-received-messages-count
+           CALL "SQSOP" using sqs-request-area sqs-response-area
+           PERFORM Write-sqs-audit-record
+           PERFORM Accumulate-sqs-reconciliation-totals
+           PERFORM Checksqs-op-result
+           IF sqs-op-result NOT = 0
+             DISPLAY 'PURGE DEPTH CHECK FAILED FOR QUEUE ' queue-url
+               ' - RESULT CODE ' sqs-op-result
+             DISPLAY 'PURGE OF QUEUE ' queue-url ' SKIPPED'
+           ELSE
+             DISPLAY 'QUEUE ' queue-url ' HAS APPROXIMATELY '
+               sqs-approximate-message-count ' MESSAGES PENDING'
+             IF sqs-purge-confirm-count = sqs-approximate-message-count
+               MOVE 'N' TO sqs-purge-dry-run-flag
+               MOVE 0 TO sqs-sent-messages-count
+               MOVE 0 TO sqs-received-messages-count
+               CALL "SQSOP" using sqs-request-area sqs-response-area
+               PERFORM Write-sqs-audit-record
+               PERFORM Accumulate-sqs-reconciliation-totals
+               PERFORM Checksqs-op-result
+               IF sqs-op-result = 0
+                 DISPLAY 'QUEUE ' queue-url ' PURGED - '
+                   sqs-approximate-message-count ' MESSAGES DISCARDED'
+               END-IF
+             ELSE
+               DISPLAY 'PURGE CONFIRMATION COUNT '
+                 sqs-purge-confirm-count ' DOES NOT MATCH QUEUE DEPTH '
+                 sqs-approximate-message-count
+               DISPLAY 'PURGE OF QUEUE ' queue-url ' SKIPPED'
+             END-IF
+           END-IF.
+        Confirm-and-purge-queue-exit.
+           EXIT.
+
