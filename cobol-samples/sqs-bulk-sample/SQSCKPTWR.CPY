@@ -0,0 +1,33 @@
+      ******************************************************************
+      * SQS CHECKPOINT WRITE
+      * BLU AGE SERVERLESS COBOL AWS EXTENSION
+      * ----------------------------------------------------------------
+      * PERFORM Write-sqs-checkpoint-record AS SOON AS YOUR DOWNSTREAM
+      * PROCESSING OF THE RECEIVED MESSAGE SUCCEEDS - BEFORE ISSUING
+      * DELSMSG/CSMSMSG, NOT AFTER IT. IF THE STEP DIES BETWEEN THE
+      * CHECKPOINT AND THE DELETE (OR DURING THE DELETE ITSELF), THE
+      * MESSAGE'S VISIBILITY TIMEOUT EXPIRES AND SQS REDELIVERS IT WITH A
+      * NEW RECEIPT HANDLE; A RESTARTED RUN STILL FINDS THIS CHECKPOINT
+      * BY sqs-message-id (SQSCKPT.CPY), SKIPS REPROCESSING IT
+      * DOWNSTREAM, AND JUST RE-ISSUES THE DELETE - WHICH IS HARMLESS
+      * EVEN IF THE ORIGINAL DELETE HAD ALREADY GONE THROUGH (RESULT 3,
+      * "NO MESSAGE TO DELETE").
+      *-----------------------------------------------------------------
+      * AUTHOR: BLU AGE 2019
+      * REV: 1.0
+      ******************************************************************
+        Write-sqs-checkpoint-record.
+           MOVE sqs-message-id TO ckpt-message-id
+           MOVE sqs-message-receipt-handle TO ckpt-receipt-handle
+           MOVE sqs-command TO ckpt-command
+           MOVE queue-url TO ckpt-queue-url
+           ACCEPT ckpt-date FROM DATE YYYYMMDD
+           ACCEPT ckpt-time FROM TIME
+           WRITE sqs-checkpoint-record
+             INVALID KEY
+               DISPLAY 'CHECKPOINT ALREADY RECORDED FOR MESSAGE '
+                 sqs-message-id
+           END-WRITE.
+        Write-sqs-checkpoint-record-exit.
+           EXIT.
+
